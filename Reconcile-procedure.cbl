@@ -0,0 +1,246 @@
+      ******************************************************************
+      * Author: SAMUEL PERSUHN
+      * Date: 08/08/2026
+      * Purpose: Balance FIRST-PROCEDURE's run total against an
+      *          independently-supplied control total from the source
+      *          system, and flag any out-of-balance run before it
+      *          flows into downstream books.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RECONCILE-PROCEDURE.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RUNTOT-FILE
+               ASSIGN TO "RUNTOTFL"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-RUNTOT-FILE-STATUS.
+
+           SELECT CONTROL-CARD-FILE
+               ASSIGN TO "CTLTOTAL"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CONTROL-CARD-STATUS.
+
+           SELECT OPERATOR-CARD-FILE
+               ASSIGN TO "CTLCARD"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-OPERATOR-CARD-STATUS.
+
+           SELECT BALANCE-REPORT-FILE
+               ASSIGN TO "BALRPT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-BALANCE-REPORT-STATUS.
+
+           SELECT AUDIT-FILE
+               ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  RUNTOT-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE OMITTED.
+           COPY RUNTOT.
+
+       FD  CONTROL-CARD-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE OMITTED.
+           COPY INDTOTAL.
+
+       FD  OPERATOR-CARD-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE OMITTED.
+           COPY OPCDCARD.
+
+       FD  BALANCE-REPORT-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE OMITTED.
+       01  BALANCE-REPORT-RECORD       PIC X(80).
+
+       FD  AUDIT-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE OMITTED.
+           COPY AUDITREC.
+
+       WORKING-STORAGE SECTION.
+       77 WS-RUNTOT-FILE-STATUS        PIC X(02) VALUE "00".
+       77 WS-CONTROL-CARD-STATUS       PIC X(02) VALUE "00".
+       77 WS-OPERATOR-CARD-STATUS      PIC X(02) VALUE "00".
+       77 WS-BALANCE-REPORT-STATUS     PIC X(02) VALUE "00".
+       77 WS-AUDIT-FILE-STATUS         PIC X(02) VALUE "00".
+
+       77 WS-RUN-CONTROL-TOTAL         PIC 9(10)V99 VALUE ZEROS.
+       77 WS-INDEPENDENT-TOTAL         PIC 9(10)V99 VALUE ZEROS.
+       77 WS-RECORD-COUNT              PIC 9(08) VALUE ZEROS.
+       77 WS-REJECT-COUNT              PIC 9(08) VALUE ZEROS.
+
+       77 WS-IN-BALANCE-SWITCH         PIC X(01) VALUE "Y".
+           88 RUN-IS-IN-BALANCE                 VALUE "Y".
+           88 RUN-IS-OUT-OF-BALANCE             VALUE "N".
+
+       77 WS-INPUT-ERROR-SWITCH        PIC X(01) VALUE "N".
+           88 INPUT-READ-ERROR                  VALUE "Y".
+
+       77 WS-OUTPUT-ERROR-SWITCH       PIC X(01) VALUE "N".
+           88 OUTPUT-WRITE-ERROR                VALUE "Y".
+
+       77 WS-RUN-DATE                  PIC 9(08) VALUE ZEROS.
+       77 WS-RUN-TIME                  PIC 9(08) VALUE ZEROS.
+       77 WS-OPERATOR-ID                PIC X(08) VALUE SPACES.
+
+       01 WS-BALANCE-LINE.
+           05 FILLER                   PIC X(16) VALUE
+               "FIRST-PROC TOTAL".
+           05 FILLER                   PIC X(02) VALUE SPACES.
+           05 BAL-RUN-TOTAL             PIC Z(9)9.99.
+           05 FILLER                    PIC X(02) VALUE SPACES.
+           05 FILLER                    PIC X(17) VALUE
+               "INDEPENDENT TOTAL".
+           05 FILLER                    PIC X(02) VALUE SPACES.
+           05 BAL-INDEPENDENT-TOTAL     PIC Z(9)9.99.
+           05 FILLER                    PIC X(15) VALUE SPACES.
+
+       01 WS-RESULT-LINE.
+           05 FILLER                   PIC X(10) VALUE "RESULT:   ".
+           05 BAL-RESULT-TEXT           PIC X(16) VALUE SPACES.
+           05 FILLER                    PIC X(54) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+
+           DISPLAY "Balancing"
+
+           PERFORM READ-RUN-TOTAL
+           PERFORM READ-INDEPENDENT-TOTAL
+           PERFORM READ-OPERATOR-CARD
+           PERFORM COMPARE-TOTALS
+           PERFORM WRITE-BALANCE-REPORT
+           PERFORM WRITE-AUDIT-RECORD
+
+           IF OUTPUT-WRITE-ERROR
+               DISPLAY "Out of balance - balance report could not be "
+                   "written"
+               MOVE 16 TO RETURN-CODE
+           ELSE
+               IF INPUT-READ-ERROR
+                   DISPLAY "Out of balance - required input could not "
+                       "be read"
+                   MOVE 16 TO RETURN-CODE
+               ELSE
+                   IF RUN-IS-OUT-OF-BALANCE
+                       DISPLAY "Out of balance - RUN-TOTAL="
+                           WS-RUN-CONTROL-TOTAL
+                       DISPLAY "Out of balance - INDEPENDENT-TOTAL="
+                           WS-INDEPENDENT-TOTAL
+                       MOVE 16 TO RETURN-CODE
+                   ELSE
+                       DISPLAY "In balance"
+                       MOVE 0 TO RETURN-CODE
+                   END-IF
+               END-IF
+           END-IF
+
+           STOP RUN.
+
+       READ-RUN-TOTAL.
+           OPEN INPUT RUNTOT-FILE
+           IF WS-RUNTOT-FILE-STATUS = "00"
+               READ RUNTOT-FILE
+                   AT END
+                       SET INPUT-READ-ERROR TO TRUE
+                   NOT AT END
+                       MOVE RT-CONTROL-TOTAL TO WS-RUN-CONTROL-TOTAL
+                       MOVE RT-RECORD-COUNT TO WS-RECORD-COUNT
+                       MOVE RT-REJECT-COUNT TO WS-REJECT-COUNT
+               END-READ
+               CLOSE RUNTOT-FILE
+           ELSE
+               SET INPUT-READ-ERROR TO TRUE
+           END-IF.
+
+       READ-INDEPENDENT-TOTAL.
+           OPEN INPUT CONTROL-CARD-FILE
+           IF WS-CONTROL-CARD-STATUS = "00"
+               READ CONTROL-CARD-FILE
+                   AT END
+                       SET INPUT-READ-ERROR TO TRUE
+                   NOT AT END
+                       MOVE CC-INDEPENDENT-TOTAL TO WS-INDEPENDENT-TOTAL
+               END-READ
+               CLOSE CONTROL-CARD-FILE
+           ELSE
+               SET INPUT-READ-ERROR TO TRUE
+           END-IF.
+
+       READ-OPERATOR-CARD.
+           OPEN INPUT OPERATOR-CARD-FILE
+           IF WS-OPERATOR-CARD-STATUS = "00"
+               READ OPERATOR-CARD-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CC-OPERATOR-ID TO WS-OPERATOR-ID
+               END-READ
+               CLOSE OPERATOR-CARD-FILE
+           END-IF.
+
+       COMPARE-TOTALS.
+           IF INPUT-READ-ERROR
+               SET RUN-IS-OUT-OF-BALANCE TO TRUE
+           ELSE
+               IF WS-RUN-CONTROL-TOTAL = WS-INDEPENDENT-TOTAL
+                   SET RUN-IS-IN-BALANCE TO TRUE
+               ELSE
+                   SET RUN-IS-OUT-OF-BALANCE TO TRUE
+               END-IF
+           END-IF.
+
+       WRITE-BALANCE-REPORT.
+           OPEN OUTPUT BALANCE-REPORT-FILE
+           IF WS-BALANCE-REPORT-STATUS NOT = "00"
+               DISPLAY "FATAL: UNABLE TO OPEN BALRPT, STATUS="
+                   WS-BALANCE-REPORT-STATUS
+               SET OUTPUT-WRITE-ERROR TO TRUE
+           ELSE
+               MOVE WS-RUN-CONTROL-TOTAL TO BAL-RUN-TOTAL
+               MOVE WS-INDEPENDENT-TOTAL TO BAL-INDEPENDENT-TOTAL
+               WRITE BALANCE-REPORT-RECORD FROM WS-BALANCE-LINE
+
+               EVALUATE TRUE
+                   WHEN INPUT-READ-ERROR
+                       MOVE "INPUT ERROR" TO BAL-RESULT-TEXT
+                   WHEN RUN-IS-IN-BALANCE
+                       MOVE "IN BALANCE" TO BAL-RESULT-TEXT
+                   WHEN OTHER
+                       MOVE "OUT OF BALANCE" TO BAL-RESULT-TEXT
+               END-EVALUATE
+               WRITE BALANCE-REPORT-RECORD FROM WS-RESULT-LINE
+               CLOSE BALANCE-REPORT-FILE
+           END-IF.
+
+       WRITE-AUDIT-RECORD.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-RUN-TIME FROM TIME
+           IF WS-OPERATOR-ID = SPACES
+               ACCEPT WS-OPERATOR-ID FROM ENVIRONMENT "USER"
+           END-IF
+
+           OPEN EXTEND AUDIT-FILE
+           IF WS-AUDIT-FILE-STATUS NOT = "00"
+               OPEN OUTPUT AUDIT-FILE
+           END-IF
+
+           MOVE WS-RUN-DATE TO AUD-RUN-DATE
+           MOVE WS-RUN-TIME TO AUD-RUN-TIME
+           MOVE WS-OPERATOR-ID TO AUD-OPERATOR-ID
+           MOVE "RECONCILE" TO AUD-PROGRAM-ID
+           MOVE "RUNTOTFL" TO AUD-INPUT-FILE-NAME
+           MOVE WS-RECORD-COUNT TO AUD-RECORDS-PROCESSED
+           MOVE WS-REJECT-COUNT TO AUD-REJECT-COUNT
+           MOVE WS-RUN-CONTROL-TOTAL TO AUD-CONTROL-TOTAL
+           WRITE AUDIT-RECORD
+
+           CLOSE AUDIT-FILE.
+       END PROGRAM RECONCILE-PROCEDURE.
