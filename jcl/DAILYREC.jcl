@@ -0,0 +1,36 @@
+//DAILYREC JOB (ACCTG),'DAILY RECON',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*****************************************************************
+//* Daily transaction reconciliation job stream.
+//* STEP010 runs FIRST-PROCEDURE against the daily transaction
+//*         feed, producing the control-total report, the reject
+//*         file, the run-total summary and a restart checkpoint.
+//* STEP020 runs RECONCILE-PROCEDURE to balance STEP010's run
+//*         total against the independently-supplied control total
+//*         from the source system. Rejected records are a normal
+//*         daily outcome, so only an abend in STEP010 skips this
+//*         step - a run with rejects still gets balanced against
+//*         the independent total.
+//*****************************************************************
+//STEP010  EXEC PGM=FSTPROC
+//TRANFILE DD   DSN=PROD.DAILY.TRANFILE,DISP=SHR
+//REJFILE  DD   DSN=PROD.DAILY.REJFILE(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//RPTFILE  DD   SYSOUT=*
+//RUNTOTFL DD   DSN=PROD.DAILY.RUNTOTFL(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(1,1)),UNIT=SYSDA
+//CKPTFILE DD   DSN=PROD.DAILY.CKPTFILE,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1)),UNIT=SYSDA
+//CTLCARD  DD   DSN=PROD.DAILY.CTLCARD,DISP=SHR
+//AUDITLOG DD   DSN=PROD.AUDIT.LOG,DISP=MOD
+//SYSOUT   DD   SYSOUT=*
+//*
+//STEP020  EXEC PGM=RECPROC,COND=(16,GE,STEP010)
+//RUNTOTFL DD   DSN=PROD.DAILY.RUNTOTFL(0),DISP=SHR
+//CTLTOTAL DD   DSN=PROD.DAILY.CTLTOTAL,DISP=SHR
+//CTLCARD  DD   DSN=PROD.DAILY.CTLCARD,DISP=SHR
+//BALRPT   DD   SYSOUT=*
+//AUDITLOG DD   DSN=PROD.AUDIT.LOG,DISP=MOD
+//SYSOUT   DD   SYSOUT=*
