@@ -3,25 +3,510 @@
       * Date: 04/09/2022
       * Purpose: ITS ONLY A EXEMPLE
       * Tectonics: cobc
+      * Modified: 08/08/2026 - Read transactions from TRAN-FILE instead
+      *           of hardcoded literals, process one COMPUTE per
+      *           record, reject bad records, print a control-total
+      *           report, checkpoint for restart, parameterize the
+      *           operation, and write an audit record for the run.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. FIRST-PROCEDURE.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRAN-FILE
+               ASSIGN TO "TRANFILE"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-TRAN-FILE-STATUS.
+
+           SELECT REJECT-FILE
+               ASSIGN TO "REJFILE"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-REJECT-FILE-STATUS.
+
+           SELECT REPORT-FILE
+               ASSIGN TO "RPTFILE"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-REPORT-FILE-STATUS.
+
+           SELECT RUNTOT-FILE
+               ASSIGN TO "RUNTOTFL"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-RUNTOT-FILE-STATUS.
+
+           SELECT CHECKPOINT-FILE
+               ASSIGN TO "CKPTFILE"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CHECKPOINT-FILE-STATUS.
+
+           SELECT CONTROL-CARD-FILE
+               ASSIGN TO "CTLCARD"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CONTROL-CARD-STATUS.
+
+           SELECT AUDIT-FILE
+               ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-FILE-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  TRAN-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE OMITTED.
+           COPY TRANREC.
+
+       FD  REJECT-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE OMITTED.
+           COPY REJREC.
+
+       FD  REPORT-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE OMITTED.
+       01  REPORT-RECORD               PIC X(80).
+
+       FD  RUNTOT-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE OMITTED.
+           COPY RUNTOT.
+
+       FD  CHECKPOINT-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE OMITTED.
+           COPY CHKPREC.
+
+       FD  CONTROL-CARD-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE OMITTED.
+           COPY OPCDCARD.
+
+       FD  AUDIT-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE OMITTED.
+           COPY AUDITREC.
+
        WORKING-STORAGE SECTION.
-       77 WS-N1    PIC 9(02) VALUE ZEROS.
-       77 WS-N2    PIC 9(02) VALUE ZEROS.
-       77 WS-N3    PIC Z(03) VALUE ZEROS.
+       77 WS-N1    PIC 9(07)V99 VALUE ZEROS.
+       77 WS-N2    PIC 9(07)V99 VALUE ZEROS.
+       77 WS-N3    PIC 9(14)V99 VALUE ZEROS.
+
+       77 WS-TRAN-FILE-STATUS       PIC X(02) VALUE "00".
+       77 WS-REJECT-FILE-STATUS     PIC X(02) VALUE "00".
+       77 WS-REPORT-FILE-STATUS     PIC X(02) VALUE "00".
+       77 WS-RUNTOT-FILE-STATUS     PIC X(02) VALUE "00".
+       77 WS-CHECKPOINT-FILE-STATUS PIC X(02) VALUE "00".
+       77 WS-CONTROL-CARD-STATUS    PIC X(02) VALUE "00".
+       77 WS-AUDIT-FILE-STATUS      PIC X(02) VALUE "00".
+
+       77 WS-EOF-SWITCH             PIC X(01) VALUE "N".
+           88 END-OF-TRAN-FILE               VALUE "Y".
+       77 WS-VALID-SWITCH           PIC X(01) VALUE "Y".
+           88 RECORD-IS-VALID                VALUE "Y".
+           88 RECORD-IS-INVALID              VALUE "N".
+       77 WS-CHECKPOINT-FOUND-SWITCH PIC X(01) VALUE "N".
+           88 CHECKPOINT-FOUND               VALUE "Y".
+       77 WS-SKIP-SWITCH            PIC X(01) VALUE "N".
+           88 SKIP-THIS-RECORD                VALUE "Y".
+       77 WS-ABEND-SWITCH           PIC X(01) VALUE "N".
+           88 RUN-ABENDED                     VALUE "Y".
+       77 WS-CKPT-EOF-SWITCH        PIC X(01) VALUE "N".
+           88 END-OF-CHECKPOINT-FILE          VALUE "Y".
+       77 WS-PROGRESS-SWITCH        PIC X(01) VALUE "N".
+           88 CURRENT-RUN-MADE-PROGRESS       VALUE "Y".
+
+       77 WS-RECORD-COUNT           PIC 9(08) VALUE ZEROS.
+       77 WS-REJECT-COUNT           PIC 9(08) VALUE ZEROS.
+       77 WS-CONTROL-TOTAL          PIC 9(10)V99 VALUE ZEROS.
+
+       77 WS-REPORT-RECORD-COUNT    PIC 9(08) VALUE ZEROS.
+       77 WS-REPORT-REJECT-COUNT    PIC 9(08) VALUE ZEROS.
+       77 WS-REPORT-CONTROL-TOTAL   PIC 9(10)V99 VALUE ZEROS.
+
+       77 WS-CHECKPOINT-INTERVAL    PIC 9(04) VALUE 100.
+       77 WS-CHECKPOINT-COUNTER     PIC 9(04) VALUE ZEROS.
+       77 WS-RESTART-RECORD-ID      PIC 9(06) VALUE ZEROS.
+       77 WS-LAST-GOOD-RECORD-ID    PIC 9(06) VALUE ZEROS.
+
+       77 WS-OPERATION-CODE         PIC X(01) VALUE "A".
+       77 WS-ENV-OPERATION-CODE     PIC X(20) VALUE SPACES.
+       77 WS-CARD-OPERATION-CODE    PIC X(01) VALUE "A".
+
+       77 WS-RUN-DATE                PIC 9(08) VALUE ZEROS.
+       77 WS-RUN-TIME                PIC 9(08) VALUE ZEROS.
+       77 WS-OPERATOR-ID             PIC X(08) VALUE SPACES.
+
+       01 WS-REPORT-HEADER-1.
+           05 FILLER                PIC X(30) VALUE
+               "TRANSACTION RECONCILIATION RE".
+           05 FILLER                PIC X(10) VALUE "PORT".
+           05 FILLER                PIC X(40) VALUE SPACES.
+
+       01 WS-REPORT-DETAIL-LINE.
+           05 RPT-RECORD-ID          PIC ZZZZZ9.
+           05 FILLER                 PIC X(02) VALUE SPACES.
+           05 RPT-AMOUNT-1           PIC ZZZZZZ9.99.
+           05 FILLER                 PIC X(02) VALUE SPACES.
+           05 RPT-AMOUNT-2           PIC ZZZZZZ9.99.
+           05 FILLER                 PIC X(02) VALUE SPACES.
+           05 RPT-RESULT             PIC Z(13)9.99.
+           05 FILLER                 PIC X(31) VALUE SPACES.
+
+       01 WS-REPORT-TOTAL-LINE.
+           05 FILLER                 PIC X(20) VALUE
+               "RECORD COUNT:       ".
+           05 RPT-TOTAL-COUNT         PIC ZZZZZZZ9.
+           05 FILLER                  PIC X(04) VALUE SPACES.
+           05 FILLER                  PIC X(14) VALUE
+               "CONTROL TOTAL:".
+           05 RPT-TOTAL-AMOUNT        PIC Z(9)9.99.
+           05 FILLER                  PIC X(21) VALUE SPACES.
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
 
-            DISPLAY "Calculating"
+           DISPLAY "Calculating"
+
+           PERFORM INITIALIZATION
+
+           PERFORM PROCESS-TRANSACTIONS
+               UNTIL END-OF-TRAN-FILE
+
+           PERFORM TERMINATION
+
+           STOP RUN.
+
+       INITIALIZATION.
+           PERFORM DETERMINE-OPERATION-CODE
+           PERFORM LOAD-CHECKPOINT
+           PERFORM OPEN-RUN-FILES
+           IF NOT RUN-ABENDED
+               PERFORM WRITE-REPORT-HEADER
+           END-IF.
+
+       DETERMINE-OPERATION-CODE.
+           PERFORM READ-CONTROL-CARD
+           ACCEPT WS-ENV-OPERATION-CODE
+               FROM ENVIRONMENT "OPERATION-CODE"
+           IF WS-ENV-OPERATION-CODE NOT = SPACES
+               MOVE WS-ENV-OPERATION-CODE(1:1) TO WS-OPERATION-CODE
+           ELSE
+               MOVE WS-CARD-OPERATION-CODE TO WS-OPERATION-CODE
+           END-IF
+           PERFORM VALIDATE-OPERATION-CODE.
+
+       READ-CONTROL-CARD.
+           OPEN INPUT CONTROL-CARD-FILE
+           IF WS-CONTROL-CARD-STATUS = "00"
+               READ CONTROL-CARD-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CC-OPERATION-CODE TO WS-CARD-OPERATION-CODE
+                       MOVE CC-OPERATOR-ID TO WS-OPERATOR-ID
+               END-READ
+               CLOSE CONTROL-CARD-FILE
+           END-IF.
+
+       VALIDATE-OPERATION-CODE.
+           IF WS-OPERATION-CODE NOT = "A"
+               AND WS-OPERATION-CODE NOT = "S"
+               AND WS-OPERATION-CODE NOT = "M"
+               DISPLAY "FATAL: INVALID OPERATION CODE "
+                   WS-OPERATION-CODE
+               SET RUN-ABENDED TO TRUE
+               SET END-OF-TRAN-FILE TO TRUE
+           END-IF.
+
+       LOAD-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CHECKPOINT-FILE-STATUS = "00"
+               PERFORM UNTIL END-OF-CHECKPOINT-FILE
+                   READ CHECKPOINT-FILE
+                       AT END
+                           SET END-OF-CHECKPOINT-FILE TO TRUE
+                       NOT AT END
+                           PERFORM APPLY-CHECKPOINT-RECORD
+                   END-READ
+               END-PERFORM
+               CLOSE CHECKPOINT-FILE
+               IF CHECKPOINT-FOUND
+                   PERFORM COMPACT-CHECKPOINT-FILE
+               END-IF
+           END-IF.
+
+       COMPACT-CHECKPOINT-FILE.
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE WS-RESTART-RECORD-ID TO CKPT-LAST-RECORD-ID
+           MOVE WS-RECORD-COUNT TO CKPT-RECORDS-PROCESSED
+           MOVE WS-REJECT-COUNT TO CKPT-REJECT-COUNT
+           MOVE WS-CONTROL-TOTAL TO CKPT-RUNNING-TOTAL
+           MOVE "N" TO CKPT-RUN-COMPLETE-FLAG
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE.
+
+       APPLY-CHECKPOINT-RECORD.
+           IF CKPT-RUN-IS-INCOMPLETE
+               MOVE CKPT-LAST-RECORD-ID TO WS-RESTART-RECORD-ID
+               MOVE CKPT-LAST-RECORD-ID TO WS-LAST-GOOD-RECORD-ID
+               MOVE CKPT-RECORDS-PROCESSED TO WS-RECORD-COUNT
+               MOVE CKPT-REJECT-COUNT TO WS-REJECT-COUNT
+               MOVE CKPT-RUNNING-TOTAL TO WS-CONTROL-TOTAL
+               MOVE "Y" TO WS-CHECKPOINT-FOUND-SWITCH
+           ELSE
+               MOVE "N" TO WS-CHECKPOINT-FOUND-SWITCH
+           END-IF.
+
+       OPEN-RUN-FILES.
+           OPEN INPUT TRAN-FILE
+           IF WS-TRAN-FILE-STATUS NOT = "00"
+               DISPLAY "FATAL: UNABLE TO OPEN TRANFILE, STATUS="
+                   WS-TRAN-FILE-STATUS
+               SET RUN-ABENDED TO TRUE
+               SET END-OF-TRAN-FILE TO TRUE
+           END-IF
+
+           OPEN OUTPUT REJECT-FILE
+           IF WS-REJECT-FILE-STATUS NOT = "00"
+               DISPLAY "FATAL: UNABLE TO OPEN REJFILE, STATUS="
+                   WS-REJECT-FILE-STATUS
+               SET RUN-ABENDED TO TRUE
+               SET END-OF-TRAN-FILE TO TRUE
+           END-IF
+
+           OPEN OUTPUT REPORT-FILE
+           IF WS-REPORT-FILE-STATUS NOT = "00"
+               DISPLAY "FATAL: UNABLE TO OPEN RPTFILE, STATUS="
+                   WS-REPORT-FILE-STATUS
+               SET RUN-ABENDED TO TRUE
+               SET END-OF-TRAN-FILE TO TRUE
+           END-IF
+
+           OPEN OUTPUT RUNTOT-FILE
+           IF WS-RUNTOT-FILE-STATUS NOT = "00"
+               DISPLAY "FATAL: UNABLE TO OPEN RUNTOTFL, STATUS="
+                   WS-RUNTOT-FILE-STATUS
+               SET RUN-ABENDED TO TRUE
+               SET END-OF-TRAN-FILE TO TRUE
+           END-IF
+
+           IF CHECKPOINT-FOUND
+               OPEN EXTEND CHECKPOINT-FILE
+               IF WS-CHECKPOINT-FILE-STATUS NOT = "00"
+                   OPEN OUTPUT CHECKPOINT-FILE
+               END-IF
+           ELSE
+               OPEN OUTPUT CHECKPOINT-FILE
+           END-IF.
+
+       WRITE-REPORT-HEADER.
+           WRITE REPORT-RECORD FROM WS-REPORT-HEADER-1.
+
+       PROCESS-TRANSACTIONS.
+           PERFORM READ-TRANSACTION
+           IF NOT END-OF-TRAN-FILE
+               IF SKIP-THIS-RECORD
+                   CONTINUE
+               ELSE
+                   PERFORM VALIDATE-TRANSACTION
+                   IF RECORD-IS-VALID
+                       PERFORM COMPUTE-RESULT
+                   END-IF
+                   IF NOT RUN-ABENDED
+                       MOVE TRAN-RECORD-ID TO WS-LAST-GOOD-RECORD-ID
+                   END-IF
+                   PERFORM UPDATE-CHECKPOINT
+               END-IF
+           END-IF.
+
+       READ-TRANSACTION.
+           MOVE "N" TO WS-SKIP-SWITCH
+           READ TRAN-FILE
+               AT END
+                   SET END-OF-TRAN-FILE TO TRUE
+               NOT AT END
+                   SET CURRENT-RUN-MADE-PROGRESS TO TRUE
+                   IF CHECKPOINT-FOUND
+                      AND TRAN-RECORD-ID <= WS-RESTART-RECORD-ID
+                       SET SKIP-THIS-RECORD TO TRUE
+                   END-IF
+           END-READ.
+
+       VALIDATE-TRANSACTION.
+           SET RECORD-IS-VALID TO TRUE
+           IF TRAN-AMOUNT-1 NOT NUMERIC OR TRAN-AMOUNT-2 NOT NUMERIC
+               SET RECORD-IS-INVALID TO TRUE
+               MOVE "AM01" TO REJ-REASON-CODE
+               MOVE "NON-NUMERIC TRANSACTION AMOUNT" TO REJ-REASON-TEXT
+               MOVE TRAN-RECORD-ID TO REJ-RECORD-ID
+               MOVE TRAN-DATE TO REJ-DATE
+               WRITE REJECT-RECORD
+               ADD 1 TO WS-REJECT-COUNT
+           ELSE
+               IF TRAN-DATE = ZEROS
+                   SET RECORD-IS-INVALID TO TRUE
+                   MOVE "DT01" TO REJ-REASON-CODE
+                   MOVE "MISSING TRANSACTION DATE" TO REJ-REASON-TEXT
+                   MOVE TRAN-RECORD-ID TO REJ-RECORD-ID
+                   MOVE TRAN-DATE TO REJ-DATE
+                   WRITE REJECT-RECORD
+                   ADD 1 TO WS-REJECT-COUNT
+               END-IF
+           END-IF.
+
+       COMPUTE-RESULT.
+           MOVE TRAN-AMOUNT-1 TO WS-N1
+           MOVE TRAN-AMOUNT-2 TO WS-N2
+
+           EVALUATE WS-OPERATION-CODE
+               WHEN "S"
+                   IF TRAN-AMOUNT-1 < TRAN-AMOUNT-2
+                       PERFORM REJECT-ON-NEGATIVE-RESULT
+                   ELSE
+                       COMPUTE WS-N3 = WS-N1 - WS-N2
+                           ON SIZE ERROR
+                               PERFORM REJECT-ON-OVERFLOW
+                       END-COMPUTE
+                   END-IF
+               WHEN "M"
+                   COMPUTE WS-N3 = WS-N1 * WS-N2
+                       ON SIZE ERROR
+                           PERFORM REJECT-ON-OVERFLOW
+                   END-COMPUTE
+               WHEN OTHER
+                   COMPUTE WS-N3 = WS-N1 + WS-N2
+                       ON SIZE ERROR
+                           PERFORM REJECT-ON-OVERFLOW
+                   END-COMPUTE
+           END-EVALUATE
+
+           IF RECORD-IS-VALID
+               ADD WS-N3 TO WS-CONTROL-TOTAL
+                   ON SIZE ERROR
+                       DISPLAY "FATAL: CONTROL TOTAL OVERFLOW AT "
+                           "RECORD " TRAN-RECORD-ID
+                       SET RUN-ABENDED TO TRUE
+                       SET END-OF-TRAN-FILE TO TRUE
+                   NOT ON SIZE ERROR
+                       ADD 1 TO WS-RECORD-COUNT
+                       PERFORM WRITE-REPORT-DETAIL-LINE
+                       DISPLAY "Result: " WS-N3
+               END-ADD
+           END-IF.
+
+       REJECT-ON-OVERFLOW.
+           SET RECORD-IS-INVALID TO TRUE
+           MOVE "OVF1" TO REJ-REASON-CODE
+           MOVE "COMPUTE RESULT OVERFLOWED WS-N3" TO REJ-REASON-TEXT
+           MOVE TRAN-RECORD-ID TO REJ-RECORD-ID
+           MOVE TRAN-DATE TO REJ-DATE
+           WRITE REJECT-RECORD
+           ADD 1 TO WS-REJECT-COUNT.
+
+       REJECT-ON-NEGATIVE-RESULT.
+           SET RECORD-IS-INVALID TO TRUE
+           MOVE "SUB1" TO REJ-REASON-CODE
+           MOVE "SUBTRACT RESULT WOULD BE NEGATIVE" TO REJ-REASON-TEXT
+           MOVE TRAN-RECORD-ID TO REJ-RECORD-ID
+           MOVE TRAN-DATE TO REJ-DATE
+           WRITE REJECT-RECORD
+           ADD 1 TO WS-REJECT-COUNT.
+
+       WRITE-REPORT-DETAIL-LINE.
+           MOVE TRAN-RECORD-ID TO RPT-RECORD-ID
+           MOVE WS-N1 TO RPT-AMOUNT-1
+           MOVE WS-N2 TO RPT-AMOUNT-2
+           MOVE WS-N3 TO RPT-RESULT
+           WRITE REPORT-RECORD FROM WS-REPORT-DETAIL-LINE.
+
+       UPDATE-CHECKPOINT.
+           ADD 1 TO WS-CHECKPOINT-COUNTER
+           IF WS-CHECKPOINT-COUNTER >= WS-CHECKPOINT-INTERVAL
+               MOVE WS-LAST-GOOD-RECORD-ID TO CKPT-LAST-RECORD-ID
+               MOVE WS-RECORD-COUNT TO CKPT-RECORDS-PROCESSED
+               MOVE WS-REJECT-COUNT TO CKPT-REJECT-COUNT
+               MOVE WS-CONTROL-TOTAL TO CKPT-RUNNING-TOTAL
+               MOVE "N" TO CKPT-RUN-COMPLETE-FLAG
+               WRITE CHECKPOINT-RECORD
+               MOVE ZEROS TO WS-CHECKPOINT-COUNTER
+           END-IF.
+
+       TERMINATION.
+           PERFORM DETERMINE-REPORT-TOTALS
+
+           MOVE WS-LAST-GOOD-RECORD-ID TO CKPT-LAST-RECORD-ID
+           MOVE WS-RECORD-COUNT TO CKPT-RECORDS-PROCESSED
+           MOVE WS-REJECT-COUNT TO CKPT-REJECT-COUNT
+           MOVE WS-CONTROL-TOTAL TO CKPT-RUNNING-TOTAL
+           IF RUN-ABENDED
+               MOVE "N" TO CKPT-RUN-COMPLETE-FLAG
+           ELSE
+               MOVE "Y" TO CKPT-RUN-COMPLETE-FLAG
+           END-IF
+           WRITE CHECKPOINT-RECORD
+
+           MOVE WS-REPORT-RECORD-COUNT TO RPT-TOTAL-COUNT
+           MOVE WS-REPORT-CONTROL-TOTAL TO RPT-TOTAL-AMOUNT
+           WRITE REPORT-RECORD FROM WS-REPORT-TOTAL-LINE
+
+           MOVE WS-REPORT-RECORD-COUNT TO RT-RECORD-COUNT
+           MOVE WS-REPORT-REJECT-COUNT TO RT-REJECT-COUNT
+           MOVE WS-REPORT-CONTROL-TOTAL TO RT-CONTROL-TOTAL
+           WRITE RUN-TOTAL-RECORD
+
+           CLOSE TRAN-FILE
+           CLOSE REJECT-FILE
+           CLOSE REPORT-FILE
+           CLOSE RUNTOT-FILE
+           CLOSE CHECKPOINT-FILE
+
+           PERFORM WRITE-AUDIT-RECORD
+
+           DISPLAY "Records processed: " WS-REPORT-RECORD-COUNT
+           DISPLAY "Records rejected:  " WS-REPORT-REJECT-COUNT
+           DISPLAY "Control total:     " WS-REPORT-CONTROL-TOTAL
+
+           EVALUATE TRUE
+               WHEN RUN-ABENDED
+                   MOVE 16 TO RETURN-CODE
+               WHEN WS-REJECT-COUNT > 0
+                   MOVE 4 TO RETURN-CODE
+               WHEN OTHER
+                   MOVE 0 TO RETURN-CODE
+           END-EVALUATE.
+
+       DETERMINE-REPORT-TOTALS.
+           IF RUN-ABENDED AND NOT CURRENT-RUN-MADE-PROGRESS
+               MOVE ZEROS TO WS-REPORT-RECORD-COUNT
+               MOVE ZEROS TO WS-REPORT-REJECT-COUNT
+               MOVE ZEROS TO WS-REPORT-CONTROL-TOTAL
+           ELSE
+               MOVE WS-RECORD-COUNT TO WS-REPORT-RECORD-COUNT
+               MOVE WS-REJECT-COUNT TO WS-REPORT-REJECT-COUNT
+               MOVE WS-CONTROL-TOTAL TO WS-REPORT-CONTROL-TOTAL
+           END-IF.
+
+       WRITE-AUDIT-RECORD.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-RUN-TIME FROM TIME
+           IF WS-OPERATOR-ID = SPACES
+               ACCEPT WS-OPERATOR-ID FROM ENVIRONMENT "USER"
+           END-IF
 
-            MOVE 5 TO WS-N1
-            MOVE 3 TO WS-N2
+           OPEN EXTEND AUDIT-FILE
+           IF WS-AUDIT-FILE-STATUS NOT = "00"
+               OPEN OUTPUT AUDIT-FILE
+           END-IF
 
-            COMPUTE WS-N3 = WS-N1 + WS-N2
+           MOVE WS-RUN-DATE TO AUD-RUN-DATE
+           MOVE WS-RUN-TIME TO AUD-RUN-TIME
+           MOVE WS-OPERATOR-ID TO AUD-OPERATOR-ID
+           MOVE "FIRST-PROC" TO AUD-PROGRAM-ID
+           MOVE "TRANFILE" TO AUD-INPUT-FILE-NAME
+           MOVE WS-REPORT-RECORD-COUNT TO AUD-RECORDS-PROCESSED
+           MOVE WS-REPORT-REJECT-COUNT TO AUD-REJECT-COUNT
+           MOVE WS-REPORT-CONTROL-TOTAL TO AUD-CONTROL-TOTAL
+           WRITE AUDIT-RECORD
 
-            DISPLAY "Result: " WS-N3
-            STOP RUN.
+           CLOSE AUDIT-FILE.
        END PROGRAM FIRST-PROCEDURE.
