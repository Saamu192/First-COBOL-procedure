@@ -0,0 +1,16 @@
+      ******************************************************************
+      * Copybook: AUDITREC
+      * Purpose:  One audit line per execution of a batch program
+      *           against this feed, so auditors can prove a run
+      *           happened without relying on job-log retention.
+      ******************************************************************
+       01  AUDIT-RECORD.
+           05  AUD-RUN-DATE            PIC 9(08).
+           05  AUD-RUN-TIME            PIC 9(08).
+           05  AUD-OPERATOR-ID         PIC X(08).
+           05  AUD-PROGRAM-ID          PIC X(12).
+           05  AUD-INPUT-FILE-NAME     PIC X(20).
+           05  AUD-RECORDS-PROCESSED   PIC 9(08).
+           05  AUD-REJECT-COUNT        PIC 9(08).
+           05  AUD-CONTROL-TOTAL       PIC 9(10)V99.
+           05  FILLER                  PIC X(06).
