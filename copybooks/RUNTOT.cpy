@@ -0,0 +1,12 @@
+      ******************************************************************
+      * Copybook: RUNTOT
+      * Purpose:  One-record run summary written by FIRST-PROCEDURE and
+      *           read back by RECONCILE-PROCEDURE, so the balancing
+      *           step never has to re-derive totals from the printed
+      *           report.
+      ******************************************************************
+       01  RUN-TOTAL-RECORD.
+           05  RT-RECORD-COUNT         PIC 9(08).
+           05  RT-REJECT-COUNT         PIC 9(08).
+           05  RT-CONTROL-TOTAL        PIC 9(10)V99.
+           05  FILLER                  PIC X(18).
