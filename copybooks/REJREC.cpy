@@ -0,0 +1,12 @@
+      ******************************************************************
+      * Copybook: REJREC
+      * Purpose:  Reject/exception record for transactions that fail
+      *           validation, with a reason code operations can use to
+      *           work the exceptions before resubmission.
+      ******************************************************************
+       01  REJECT-RECORD.
+           05  REJ-RECORD-ID           PIC 9(06).
+           05  REJ-DATE                 PIC 9(08).
+           05  REJ-REASON-CODE          PIC X(04).
+           05  REJ-REASON-TEXT          PIC X(40).
+           05  FILLER                   PIC X(22).
