@@ -0,0 +1,12 @@
+      ******************************************************************
+      * Copybook: INDTOTAL
+      * Purpose:  Source-system-supplied control record for
+      *           RECONCILE-PROCEDURE's CTLTOTAL DD, carrying only the
+      *           independent total to balance against. Kept separate
+      *           from FIRST-PROCEDURE's operation-code card since the
+      *           two are unrelated one-off inputs from different
+      *           upstream owners, not two views of one feed.
+      ******************************************************************
+       01  CONTROL-CARD-RECORD.
+           05  CC-INDEPENDENT-TOTAL    PIC 9(10)V99.
+           05  FILLER                  PIC X(68).
