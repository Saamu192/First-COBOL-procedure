@@ -0,0 +1,16 @@
+      ******************************************************************
+      * Copybook: CHKPREC
+      * Purpose:  Restart-dataset record. Holds the key of the last
+      *           transaction processed plus running counts/total so a
+      *           restarted run can resume without reprocessing or
+      *           double-counting input already handled.
+      ******************************************************************
+       01  CHECKPOINT-RECORD.
+           05  CKPT-LAST-RECORD-ID     PIC 9(06).
+           05  CKPT-RECORDS-PROCESSED  PIC 9(08).
+           05  CKPT-REJECT-COUNT       PIC 9(08).
+           05  CKPT-RUNNING-TOTAL      PIC 9(10)V99.
+           05  CKPT-RUN-COMPLETE-FLAG  PIC X(01).
+               88  CKPT-RUN-IS-COMPLETE     VALUE "Y".
+               88  CKPT-RUN-IS-INCOMPLETE   VALUE "N".
+           05  FILLER                  PIC X(37).
