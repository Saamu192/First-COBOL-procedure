@@ -0,0 +1,11 @@
+      ******************************************************************
+      * Copybook: TRANREC
+      * Purpose:  Daily transaction detail record, shared by every
+      *           program that reads or writes the transaction feed.
+      ******************************************************************
+       01  TRAN-RECORD.
+           05  TRAN-RECORD-ID          PIC 9(06).
+           05  TRAN-DATE                PIC 9(08).
+           05  TRAN-AMOUNT-1            PIC 9(07)V99.
+           05  TRAN-AMOUNT-2            PIC 9(07)V99.
+           05  FILLER                   PIC X(48).
