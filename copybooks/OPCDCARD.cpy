@@ -0,0 +1,15 @@
+      ******************************************************************
+      * Copybook: OPCDCARD
+      * Purpose:  Operator-supplied run-control record for the daily
+      *           CTLCARD DD: the operation code FIRST-PROCEDURE runs
+      *           under, and the operator id both FIRST-PROCEDURE and
+      *           RECONCILE-PROCEDURE stamp on their audit records.
+      *           Kept separate from RECONCILE-PROCEDURE's independent-
+      *           total card since that one is a one-off input from a
+      *           different upstream owner (the source system), not the
+      *           same submitting operator's card.
+      ******************************************************************
+       01  OPERATOR-CARD-RECORD.
+           05  CC-OPERATION-CODE       PIC X(01).
+           05  CC-OPERATOR-ID          PIC X(08).
+           05  FILLER                  PIC X(71).
